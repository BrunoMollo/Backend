@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBONLINE.
+      ******************************************************************
+      * FBONLINE - CICS transaction FBCL. Ops keys in a number and gets
+      * its Fizz/Buzz/FizzBuzz/plain classification back immediately,
+      * without waiting for the next FIZZBUZZ batch window. Reads the
+      * same FBPARM control card as the batch program on every
+      * transaction, via EXEC CICS READ against the FBPARM file defined
+      * in the CICS FCT - a CICS task cannot use batch-style sequential
+      * OPEN/READ/CLOSE against a dataset CICS owns - and shares the
+      * classification rules with the batch program via the FBCLASS
+      * subprogram (see src/FBCLASS.COB), so an ops change to the
+      * divisor/label pairs takes effect for both without a recompile
+      * and without the two ever drifting apart.
+      *
+      * NOTE (dialect limitation): this program uses EXEC CICS, which
+      * GnuCOBOL's "cobc -fsyntax-only" cannot translate/parse without a
+      * CICS preprocessor - there is none available in this environment.
+      * It has been desk-checked against standard CICS command syntax
+      * (BMS-less RECEIVE/SEND TEXT, RESP-based error handling) rather
+      * than compiled.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FBPARM.
+
+       01  WS-PARM-KEY                  PIC X(8) VALUE 'FBPARM01'.
+
+       01  WS-INPUT-AREA                PIC X(9) VALUE SPACES.
+       01  WS-INPUT-LENGTH              PIC S9(4) COMP VALUE 9.
+       01  WS-TRIMMED-INPUT             PIC X(9) JUSTIFIED RIGHT
+                                                  VALUE SPACES.
+       01  WS-INPUT-NUMBER              PIC 9(9) VALUE 0.
+       01  WS-RESP                      PIC S9(8) COMP VALUE 0.
+
+       01  WS-CLASS-CODE                PIC X(1).
+       01  WS-CLASS-TEXT                PIC X(10).
+
+       01  WS-CLASS-OUTPUT.
+           05 WS-OUT-NUMBER             PIC Z(8)9.
+           05 FILLER                    PIC X(3) VALUE ' = '.
+           05 WS-OUT-CLASS-TEXT         PIC X(10).
+
+       01  WS-OUTPUT-LINE               PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-PARM-CARD
+           MOVE LENGTH OF WS-INPUT-AREA TO WS-INPUT-LENGTH
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-INPUT-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL) OR WS-INPUT-LENGTH = 0
+               MOVE 'ENTER A NUMBER TO CLASSIFY' TO WS-OUTPUT-LINE
+           ELSE
+               MOVE SPACES TO WS-TRIMMED-INPUT
+               MOVE WS-INPUT-AREA(1:WS-INPUT-LENGTH) TO WS-TRIMMED-INPUT
+               INSPECT WS-TRIMMED-INPUT REPLACING LEADING SPACE BY ZERO
+               IF WS-TRIMMED-INPUT IS NOT NUMERIC
+                   MOVE 'INVALID NUMBER ENTERED' TO WS-OUTPUT-LINE
+               ELSE
+                   MOVE WS-TRIMMED-INPUT TO WS-INPUT-NUMBER
+                   CALL 'FBCLASS' USING WS-INPUT-NUMBER, FB-DIVISOR-1,
+                       FB-LABEL-1, FB-DIVISOR-2, FB-LABEL-2,
+                       FB-COMBINED-LABEL, WS-CLASS-CODE, WS-CLASS-TEXT
+                   END-CALL
+                   MOVE WS-INPUT-NUMBER TO WS-OUT-NUMBER
+                   IF WS-CLASS-TEXT = SPACES
+                       MOVE SPACES TO WS-OUT-CLASS-TEXT
+                   ELSE
+                       MOVE WS-CLASS-TEXT TO WS-OUT-CLASS-TEXT
+                   END-IF
+                   MOVE WS-CLASS-OUTPUT TO WS-OUTPUT-LINE
+               END-IF
+           END-IF
+
+           EXEC CICS SEND TEXT
+               FROM(WS-OUTPUT-LINE)
+               LENGTH(LENGTH OF WS-OUTPUT-LINE)
+               ERASE
+           END-EXEC
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       READ-PARM-CARD.
+           EXEC CICS READ
+               FILE('FBPARM')
+               INTO(FB-PARM-RECORD)
+               LENGTH(LENGTH OF FB-PARM-RECORD)
+               RIDFLD(WS-PARM-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM APPLY-DEFAULT-PARM
+           END-IF.
+
+       APPLY-DEFAULT-PARM.
+           MOVE 0003        TO FB-DIVISOR-1
+           MOVE 'Fizz'      TO FB-LABEL-1
+           MOVE 0005        TO FB-DIVISOR-2
+           MOVE 'Buzz'      TO FB-LABEL-2
+           MOVE 'FizzBuzz'  TO FB-COMBINED-LABEL.
