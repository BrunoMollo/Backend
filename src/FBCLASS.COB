@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBCLASS.
+      ******************************************************************
+      * FBCLASS - shared MOD-based classification logic. CALLed by both
+      * the FIZZBUZZ batch program and the FBONLINE CICS transaction so
+      * the two never drift out of sync on classification rules.
+      ******************************************************************
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-NUMBER                   PIC 9(9).
+       01  LK-DIVISOR-1                PIC 9(4).
+       01  LK-LABEL-1                  PIC X(10).
+       01  LK-DIVISOR-2                PIC 9(4).
+       01  LK-LABEL-2                  PIC X(10).
+       01  LK-COMBINED-LABEL           PIC X(10).
+       01  LK-CLASS-CODE               PIC X(1).
+       01  LK-CLASS-TEXT               PIC X(10).
+
+       PROCEDURE DIVISION USING LK-NUMBER, LK-DIVISOR-1, LK-LABEL-1,
+           LK-DIVISOR-2, LK-LABEL-2, LK-COMBINED-LABEL, LK-CLASS-CODE,
+           LK-CLASS-TEXT.
+       MAIN-LOGIC.
+           EVALUATE TRUE
+               WHEN LK-DIVISOR-1 = 0 OR LK-DIVISOR-2 = 0
+                   MOVE SPACES TO LK-CLASS-TEXT
+                   MOVE 'N'    TO LK-CLASS-CODE
+               WHEN FUNCTION MOD(LK-NUMBER, LK-DIVISOR-1) = 0
+                AND FUNCTION MOD(LK-NUMBER, LK-DIVISOR-2) = 0
+                   MOVE LK-COMBINED-LABEL TO LK-CLASS-TEXT
+                   MOVE 'C'                TO LK-CLASS-CODE
+               WHEN FUNCTION MOD(LK-NUMBER, LK-DIVISOR-1) = 0
+                   MOVE LK-LABEL-1         TO LK-CLASS-TEXT
+                   MOVE '1'                TO LK-CLASS-CODE
+               WHEN FUNCTION MOD(LK-NUMBER, LK-DIVISOR-2) = 0
+                   MOVE LK-LABEL-2         TO LK-CLASS-TEXT
+                   MOVE '2'                TO LK-CLASS-CODE
+               WHEN OTHER
+                   MOVE SPACES             TO LK-CLASS-TEXT
+                   MOVE 'N'                TO LK-CLASS-CODE
+           END-EVALUATE
+           GOBACK.
