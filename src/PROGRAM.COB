@@ -1,22 +1,515 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FB-PARM-FILE ASSIGN TO "FBPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT FB-TRANS-FILE ASSIGN TO "FBTRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+           SELECT FB-CKPT-FILE ASSIGN TO "FBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT FIZZBUZZ-RPT ASSIGN TO "FIZZRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT FB-OUTPUT-FILE ASSIGN TO "FBOUTPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+           SELECT FB-HIST-FILE ASSIGN TO "FBHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FB-PARM-FILE.
+       COPY FBPARM.
+
+       FD  FB-TRANS-FILE.
+       COPY FBTRANIN.
+
+       FD  FB-CKPT-FILE.
+       COPY FBCKPT.
+
+       FD  FIZZBUZZ-RPT.
+       01  FB-RPT-LINE                     PIC X(132).
+
+       FD  FB-OUTPUT-FILE.
+       COPY FBOUTREC.
+
+       FD  FB-HIST-FILE.
+       COPY FBHISTRY.
+
        WORKING-STORAGE SECTION.
-       01 I PIC 9(2) VALUE 1.
+       01  I                               PIC 9(9) VALUE 1.
+
+       01  WS-PARM-FILE-STATUS             PIC X(2) VALUE '00'.
+       01  WS-TRANS-FILE-STATUS            PIC X(2) VALUE '00'.
+       01  WS-CKPT-FILE-STATUS             PIC X(2) VALUE '00'.
+       01  WS-RPT-FILE-STATUS              PIC X(2) VALUE '00'.
+       01  WS-OUTPUT-FILE-STATUS           PIC X(2) VALUE '00'.
+       01  WS-HIST-FILE-STATUS             PIC X(2) VALUE '00'.
+
+       01  WS-HIST-EOF-SW                  PIC X(1) VALUE 'N'.
+           88  WS-HIST-EOF                 VALUE 'Y'.
+
+       01  WS-TREND-MAX-RUNS               PIC 9(4) VALUE 5.
+       01  WS-TREND-COUNT                  PIC 9(9) VALUE 0.
+       01  WS-TREND-DISPLAY-COUNT          PIC 9(4) VALUE 0.
+       01  WS-TREND-START-SLOT             PIC 9(4) VALUE 1.
+       01  WS-TREND-SLOT                   PIC 9(4) VALUE 0.
+       01  WS-TREND-K                      PIC 9(4) VALUE 0.
+
+       01  WS-TREND-TABLE.
+           05  WS-TREND-ENTRY OCCURS 5 TIMES.
+               10  WS-TREND-DATE           PIC 9(8).
+               10  WS-TREND-DIV1           PIC 9(9).
+               10  WS-TREND-DIV2           PIC 9(9).
+               10  WS-TREND-COMBINED       PIC 9(9).
+               10  WS-TREND-PLAIN          PIC 9(9).
+               10  WS-TREND-RECORDS        PIC 9(9).
+
+       01  WS-START-VALUE                  PIC 9(9) VALUE 1.
+
+       01  WS-PARM-INVALID-SW              PIC X(1) VALUE 'N'.
+           88  WS-PARM-INVALID             VALUE 'Y'.
+           88  WS-PARM-VALID                VALUE 'N'.
+
+       01  WS-RUN-ABORT-SW                 PIC X(1) VALUE 'N'.
+           88  WS-RUN-ABORT                VALUE 'Y'.
+           88  WS-RUN-OK                    VALUE 'N'.
+
+       01  WS-TRANS-EOF-SW                 PIC X(1) VALUE 'N'.
+           88  WS-TRANS-EOF                VALUE 'Y'.
+
+       01  WS-SOURCE-KEY                   PIC X(12) VALUE SPACES.
+
+       01  WS-JOB-NAME                     PIC X(8) VALUE 'FIZZBUZZ'.
+       01  WS-STEP-NAME                    PIC X(8) VALUE 'STEP01'.
+       01  WS-PAGE-NO                      PIC 9(4) VALUE 1.
+       01  WS-LINE-COUNT                   PIC 9(2) VALUE 0.
+       01  WS-LINES-PER-PAGE               PIC 9(2) VALUE 40.
+
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY                  PIC 9(4).
+           05 WS-RUN-MM                    PIC 9(2).
+           05 WS-RUN-DD                    PIC 9(2).
+
+       01  WS-CLASS-TEXT                   PIC X(10).
+       01  WS-CLASS-CODE                   PIC X(1).
+           88  WS-CLASS-IS-COMBINED        VALUE 'C'.
+           88  WS-CLASS-IS-DIVISOR-1       VALUE '1'.
+           88  WS-CLASS-IS-DIVISOR-2       VALUE '2'.
+           88  WS-CLASS-IS-PLAIN           VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOT-DIVISOR-1             PIC 9(9) VALUE 0.
+           05 WS-TOT-DIVISOR-2             PIC 9(9) VALUE 0.
+           05 WS-TOT-COMBINED              PIC 9(9) VALUE 0.
+           05 WS-TOT-PLAIN                 PIC 9(9) VALUE 0.
+           05 WS-TOT-RECORDS               PIC 9(9) VALUE 0.
+
+       01  RPT-HEADER-LINE-1.
+           05 FILLER                       PIC X(6)  VALUE 'JOB: '.
+           05 H1-JOB-NAME                  PIC X(8).
+           05 FILLER                       PIC X(8)  VALUE ' STEP: '.
+           05 H1-STEP-NAME                 PIC X(8).
+           05 FILLER                       PIC X(6)  VALUE SPACES.
+           05 FILLER                       PIC X(6)  VALUE 'DATE: '.
+           05 H1-RUN-MM                    PIC 9(2).
+           05 FILLER                       PIC X(1)  VALUE '/'.
+           05 H1-RUN-DD                    PIC 9(2).
+           05 FILLER                       PIC X(1)  VALUE '/'.
+           05 H1-RUN-YYYY                  PIC 9(4).
+           05 FILLER                       PIC X(6)  VALUE SPACES.
+           05 FILLER                       PIC X(6)  VALUE 'PAGE: '.
+           05 H1-PAGE-NO                   PIC ZZZ9.
+
+       01  RPT-HEADER-LINE-2.
+           05 FILLER                       PIC X(40) VALUE
+               'FIZZBUZZ CLASSIFICATION REPORT'.
+
+       01  RPT-HEADER-LINE-3.
+           05 FILLER                  PIC X(9)  VALUE 'NUMBER'.
+           05 FILLER                  PIC X(5)  VALUE SPACES.
+           05 FILLER                  PIC X(16) VALUE 'CLASSIFICATION'.
+           05 FILLER                  PIC X(12) VALUE 'SOURCE KEY'.
+
+       01  RPT-BLANK-LINE                  PIC X(1) VALUE SPACE.
+
+       01  RPT-DETAIL-LINE.
+           05 DL-NUMBER                    PIC Z(8)9.
+           05 FILLER                       PIC X(5)  VALUE SPACES.
+           05 DL-CLASS-TEXT                PIC X(16).
+           05 DL-SOURCE-KEY                PIC X(12).
+
+       01  RPT-TOTALS-HEADER.
+           05 FILLER                       PIC X(30) VALUE
+               'RUN-SUMMARY CONTROL TOTALS'.
+
+       01  RPT-TOTALS-LINE.
+           05 TL-LABEL                     PIC X(20).
+           05 TL-COUNT                     PIC Z(8)9.
+
+       01  RPT-TREND-HEADER.
+           05 FILLER                       PIC X(40) VALUE
+               'FIZZBUZZ TREND REPORT - LAST RUNS'.
+
+       01  RPT-TREND-COL-HEADER.
+           05 FILLER                       PIC X(10) VALUE 'RUN DATE'.
+           05 FILLER                       PIC X(9)  VALUE 'DIV-1'.
+           05 FILLER                       PIC X(9)  VALUE 'DIV-2'.
+           05 FILLER                       PIC X(9)  VALUE 'COMBINED'.
+           05 FILLER                       PIC X(9)  VALUE 'PLAIN'.
+           05 FILLER                       PIC X(9)  VALUE 'TOTAL'.
+
+       01  RPT-TREND-LINE.
+           05 TR-RUN-DATE                  PIC 9(8).
+           05 FILLER                       PIC X(2)  VALUE SPACES.
+           05 TR-DIV1                      PIC Z(8)9.
+           05 TR-DIV2                      PIC Z(8)9.
+           05 TR-COMBINED                  PIC Z(8)9.
+           05 TR-PLAIN                     PIC Z(8)9.
+           05 TR-TOTAL                     PIC Z(8)9.
 
        PROCEDURE DIVISION.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
-           IF I MOD 15 = 0
-               DISPLAY 'FizzBuzz'
-           ELSE IF I MOD 3 = 0
-               DISPLAY 'Fizz'
-           ELSE IF I MOD 5 = 0
-               DISPLAY 'Buzz'
+       MAIN-LOGIC.
+           PERFORM READ-PARM-CARD
+           PERFORM VALIDATE-PARM
+           IF WS-PARM-INVALID
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FIZZBUZZ-RPT
+           IF WS-RPT-FILE-STATUS NOT = '00'
+               DISPLAY 'FIZZBUZZ: UNABLE TO OPEN FIZZRPT REPORT FILE, '
+                   'STATUS=' WS-RPT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FB-OUTPUT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'FIZZBUZZ: UNABLE TO OPEN FBOUTPUT OUTPUT FILE, '
+                   'STATUS=' WS-OUTPUT-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               CLOSE FIZZBUZZ-RPT
+               STOP RUN
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM WRITE-RPT-HEADER
+           IF FB-MODE-TRANSACTION
+               PERFORM PROCESS-TRANSACTION-FILE
+           ELSE
+               PERFORM PROCESS-COUNTER-RANGE
+           END-IF
+           IF WS-RUN-ABORT
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM WRITE-CONTROL-TOTALS
+               IF FB-MODE-COUNTER AND FB-RESTART-YES
+                   DISPLAY 'FIZZBUZZ: RESTART CONTINUATION RUN - NOT '
+                       'APPENDING PARTIAL TOTALS TO FBHIST'
+               ELSE
+                   PERFORM APPEND-HISTORY-RECORD
+               END-IF
+               PERFORM WRITE-TREND-REPORT
+           END-IF
+           CLOSE FIZZBUZZ-RPT
+           CLOSE FB-OUTPUT-FILE
+           STOP RUN.
+
+       VALIDATE-PARM.
+           MOVE 'N' TO WS-PARM-INVALID-SW
+           IF FB-DIVISOR-1 NOT NUMERIC OR FB-DIVISOR-1 = 0
+               DISPLAY 'FIZZBUZZ: INVALID FB-DIVISOR-1 - MUST BE '
+                   'NUMERIC AND NON-ZERO'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-DIVISOR-2 NOT NUMERIC OR FB-DIVISOR-2 = 0
+               DISPLAY 'FIZZBUZZ: INVALID FB-DIVISOR-2 - MUST BE '
+                   'NUMERIC AND NON-ZERO'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-LOW-RANGE NOT NUMERIC
+               DISPLAY 'FIZZBUZZ: INVALID FB-LOW-RANGE - MUST BE '
+                   'NUMERIC'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-HIGH-RANGE NOT NUMERIC
+               DISPLAY 'FIZZBUZZ: INVALID FB-HIGH-RANGE - MUST BE '
+                   'NUMERIC'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-LOW-RANGE IS NUMERIC AND FB-HIGH-RANGE IS NUMERIC
+              AND FB-HIGH-RANGE < FB-LOW-RANGE
+               DISPLAY 'FIZZBUZZ: FB-HIGH-RANGE IS LESS THAN '
+                   'FB-LOW-RANGE'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF NOT FB-MODE-COUNTER AND NOT FB-MODE-TRANSACTION
+               DISPLAY 'FIZZBUZZ: INVALID FB-RUN-MODE - MUST BE '
+                   'C OR T'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF NOT FB-RESTART-YES AND NOT FB-RESTART-NO
+               DISPLAY 'FIZZBUZZ: INVALID FB-RESTART-FLAG - MUST '
+                   'BE Y OR N'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-CHECKPOINT-INTERVAL NOT NUMERIC
+               DISPLAY 'FIZZBUZZ: INVALID FB-CHECKPOINT-INTERVAL - '
+                   'MUST BE NUMERIC'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF
+           IF FB-RESTART-YES AND FB-MODE-TRANSACTION
+               DISPLAY 'FIZZBUZZ: FB-RESTART-FLAG = Y IS NOT VALID '
+                   'WITH FB-RUN-MODE = T - CHECKPOINT/RESTART ONLY '
+                   'APPLIES TO COUNTER-MODE RUNS'
+               SET WS-PARM-INVALID TO TRUE
+           END-IF.
+
+       PROCESS-COUNTER-RANGE.
+           MOVE FB-LOW-RANGE TO WS-START-VALUE
+           IF FB-RESTART-YES
+               PERFORM READ-CHECKPOINT
+           END-IF
+           PERFORM VARYING I FROM WS-START-VALUE BY 1
+                   UNTIL I > FB-HIGH-RANGE
+               MOVE SPACES TO WS-SOURCE-KEY
+               PERFORM CLASSIFY-NUMBER
+               PERFORM WRITE-DETAIL-LINE
+               IF FB-CHECKPOINT-INTERVAL > 0
+                AND FUNCTION MOD(I, FB-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+       READ-CHECKPOINT.
+           OPEN INPUT FB-CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ FB-CKPT-FILE
+                   AT END
+                       DISPLAY 'FIZZBUZZ: NO CHECKPOINT FOUND, '
+                           'STARTING FROM FB-LOW-RANGE'
+                   NOT AT END
+                       COMPUTE WS-START-VALUE =
+                           FB-CKPT-LAST-VALUE + 1
+                       DISPLAY 'FIZZBUZZ: RESTARTING AT '
+                           WS-START-VALUE
+               END-READ
+               CLOSE FB-CKPT-FILE
+           ELSE
+               DISPLAY 'FIZZBUZZ: NO CHECKPOINT FILE FOR RESTART, '
+                   'STARTING FROM FB-LOW-RANGE'
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE I            TO FB-CKPT-LAST-VALUE
+           MOVE WS-RUN-DATE  TO FB-CKPT-RUN-DATE
+           OPEN OUTPUT FB-CKPT-FILE
+           WRITE FB-CHECKPOINT-RECORD
+           CLOSE FB-CKPT-FILE.
+
+       PROCESS-TRANSACTION-FILE.
+           OPEN INPUT FB-TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'FIZZBUZZ: FBTRANIN TRANSACTION FILE NOT '
+                   'FOUND, STATUS=' WS-TRANS-FILE-STATUS
+               SET WS-RUN-ABORT TO TRUE
            ELSE
-               DISPLAY I
+               PERFORM UNTIL WS-TRANS-EOF
+                   READ FB-TRANS-FILE
+                       AT END
+                           SET WS-TRANS-EOF TO TRUE
+                       NOT AT END
+                           MOVE FB-TRANS-ID  TO I
+                           MOVE FB-TRANS-KEY TO WS-SOURCE-KEY
+                           PERFORM CLASSIFY-NUMBER
+                           PERFORM WRITE-DETAIL-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE FB-TRANS-FILE
+           END-IF.
+
+       CLASSIFY-NUMBER.
+           CALL 'FBCLASS' USING I, FB-DIVISOR-1, FB-LABEL-1,
+               FB-DIVISOR-2, FB-LABEL-2, FB-COMBINED-LABEL,
+               WS-CLASS-CODE, WS-CLASS-TEXT
+           END-CALL.
+
+       READ-PARM-CARD.
+           OPEN INPUT FB-PARM-FILE
+           IF WS-PARM-FILE-STATUS = '00'
+               READ FB-PARM-FILE
+                   AT END
+                       PERFORM APPLY-DEFAULT-PARM
+               END-READ
+               CLOSE FB-PARM-FILE
+           ELSE
+               DISPLAY 'FIZZBUZZ: FBPARM CONTROL CARD NOT FOUND, '
+                   'STATUS=' WS-PARM-FILE-STATUS
+               PERFORM APPLY-DEFAULT-PARM
+           END-IF.
+
+       APPLY-DEFAULT-PARM.
+           MOVE 0003        TO FB-DIVISOR-1
+           MOVE 'Fizz'      TO FB-LABEL-1
+           MOVE 0005        TO FB-DIVISOR-2
+           MOVE 'Buzz'      TO FB-LABEL-2
+           MOVE 'FizzBuzz'  TO FB-COMBINED-LABEL
+           MOVE 00000001    TO FB-LOW-RANGE
+           MOVE 00000100    TO FB-HIGH-RANGE
+           MOVE 'C'         TO FB-RUN-MODE
+           MOVE 'N'         TO FB-RESTART-FLAG
+           MOVE 001000      TO FB-CHECKPOINT-INTERVAL.
+
+       WRITE-RPT-HEADER.
+           IF WS-LINE-COUNT NOT = 0
+               ADD 1 TO WS-PAGE-NO
+           END-IF
+           MOVE WS-JOB-NAME             TO H1-JOB-NAME
+           MOVE WS-STEP-NAME            TO H1-STEP-NAME
+           MOVE WS-RUN-MM               TO H1-RUN-MM
+           MOVE WS-RUN-DD               TO H1-RUN-DD
+           MOVE WS-RUN-YYYY             TO H1-RUN-YYYY
+           MOVE WS-PAGE-NO              TO H1-PAGE-NO
+           WRITE FB-RPT-LINE FROM RPT-HEADER-LINE-1
+           WRITE FB-RPT-LINE FROM RPT-HEADER-LINE-2
+           WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+           WRITE FB-RPT-LINE FROM RPT-HEADER-LINE-3
+           WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-RPT-HEADER
+           END-IF
+           MOVE I              TO DL-NUMBER
+           IF WS-CLASS-TEXT = SPACES
+               MOVE SPACES     TO DL-CLASS-TEXT
+           ELSE
+               MOVE WS-CLASS-TEXT TO DL-CLASS-TEXT
+           END-IF
+           MOVE WS-SOURCE-KEY  TO DL-SOURCE-KEY
+           WRITE FB-RPT-LINE FROM RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM WRITE-OUTPUT-RECORD
+           PERFORM TALLY-CONTROL-TOTALS.
+
+       WRITE-OUTPUT-RECORD.
+           MOVE I              TO FB-NUMBER
+           MOVE WS-CLASS-CODE  TO FB-CLASS-CODE
+           MOVE WS-CLASS-TEXT  TO FB-CLASS-TEXT
+           MOVE WS-SOURCE-KEY  TO FB-SOURCE-KEY
+           WRITE FB-OUTPUT-RECORD.
+
+       TALLY-CONTROL-TOTALS.
+           EVALUATE TRUE
+               WHEN WS-CLASS-IS-COMBINED
+                   ADD 1 TO WS-TOT-COMBINED
+               WHEN WS-CLASS-IS-DIVISOR-1
+                   ADD 1 TO WS-TOT-DIVISOR-1
+               WHEN WS-CLASS-IS-DIVISOR-2
+                   ADD 1 TO WS-TOT-DIVISOR-2
+               WHEN OTHER
+                   ADD 1 TO WS-TOT-PLAIN
+           END-EVALUATE
+           ADD 1 TO WS-TOT-RECORDS.
+
+       WRITE-CONTROL-TOTALS.
+           WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-HEADER
+           WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+           MOVE FB-LABEL-1         TO TL-LABEL
+           MOVE WS-TOT-DIVISOR-1   TO TL-COUNT
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-LINE
+           MOVE FB-LABEL-2         TO TL-LABEL
+           MOVE WS-TOT-DIVISOR-2   TO TL-COUNT
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-LINE
+           MOVE FB-COMBINED-LABEL  TO TL-LABEL
+           MOVE WS-TOT-COMBINED    TO TL-COUNT
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-LINE
+           MOVE 'PLAIN NUMBERS'    TO TL-LABEL
+           MOVE WS-TOT-PLAIN       TO TL-COUNT
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-LINE
+           MOVE 'TOTAL RECORDS'    TO TL-LABEL
+           MOVE WS-TOT-RECORDS     TO TL-COUNT
+           WRITE FB-RPT-LINE FROM RPT-TOTALS-LINE.
+
+       APPEND-HISTORY-RECORD.
+           MOVE WS-RUN-DATE            TO FB-HIST-RUN-DATE
+           MOVE WS-TOT-DIVISOR-1       TO FB-HIST-TOT-DIVISOR-1
+           MOVE WS-TOT-DIVISOR-2       TO FB-HIST-TOT-DIVISOR-2
+           MOVE WS-TOT-COMBINED        TO FB-HIST-TOT-COMBINED
+           MOVE WS-TOT-PLAIN           TO FB-HIST-TOT-PLAIN
+           MOVE WS-TOT-RECORDS         TO FB-HIST-TOT-RECORDS
+           OPEN EXTEND FB-HIST-FILE
+           IF WS-HIST-FILE-STATUS NOT = '00'
+               OPEN OUTPUT FB-HIST-FILE
+           END-IF
+           WRITE FB-HISTORY-RECORD
+           CLOSE FB-HIST-FILE.
+
+       WRITE-TREND-REPORT.
+           MOVE 0   TO WS-TREND-COUNT
+           MOVE 'N' TO WS-HIST-EOF-SW
+           OPEN INPUT FB-HIST-FILE
+           IF WS-HIST-FILE-STATUS = '00'
+               PERFORM UNTIL WS-HIST-EOF
+                   READ FB-HIST-FILE
+                       AT END
+                           SET WS-HIST-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-TREND-COUNT
+                           COMPUTE WS-TREND-SLOT =
+                               FUNCTION MOD(WS-TREND-COUNT - 1,
+                                   WS-TREND-MAX-RUNS) + 1
+                           MOVE FB-HIST-RUN-DATE TO
+                               WS-TREND-DATE(WS-TREND-SLOT)
+                           MOVE FB-HIST-TOT-DIVISOR-1 TO
+                               WS-TREND-DIV1(WS-TREND-SLOT)
+                           MOVE FB-HIST-TOT-DIVISOR-2 TO
+                               WS-TREND-DIV2(WS-TREND-SLOT)
+                           MOVE FB-HIST-TOT-COMBINED TO
+                               WS-TREND-COMBINED(WS-TREND-SLOT)
+                           MOVE FB-HIST-TOT-PLAIN TO
+                               WS-TREND-PLAIN(WS-TREND-SLOT)
+                           MOVE FB-HIST-TOT-RECORDS TO
+                               WS-TREND-RECORDS(WS-TREND-SLOT)
+                   END-READ
+               END-PERFORM
+               CLOSE FB-HIST-FILE
            END-IF
-       END-PERFORM.
-       STOP RUN.
 
+           IF WS-TREND-COUNT > 0
+               IF WS-TREND-COUNT >= WS-TREND-MAX-RUNS
+                   COMPUTE WS-TREND-START-SLOT =
+                       FUNCTION MOD(WS-TREND-COUNT, WS-TREND-MAX-RUNS)
+                           + 1
+                   MOVE WS-TREND-MAX-RUNS TO WS-TREND-DISPLAY-COUNT
+               ELSE
+                   MOVE 1 TO WS-TREND-START-SLOT
+                   MOVE WS-TREND-COUNT TO WS-TREND-DISPLAY-COUNT
+               END-IF
 
+               WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+               WRITE FB-RPT-LINE FROM RPT-TREND-HEADER
+               WRITE FB-RPT-LINE FROM RPT-BLANK-LINE
+               WRITE FB-RPT-LINE FROM RPT-TREND-COL-HEADER
 
+               PERFORM VARYING WS-TREND-K FROM 1 BY 1
+                       UNTIL WS-TREND-K > WS-TREND-DISPLAY-COUNT
+                   COMPUTE WS-TREND-SLOT =
+                       FUNCTION MOD(WS-TREND-START-SLOT - 1 +
+                           WS-TREND-K - 1, WS-TREND-MAX-RUNS) + 1
+                   MOVE WS-TREND-DATE(WS-TREND-SLOT)     TO TR-RUN-DATE
+                   MOVE WS-TREND-DIV1(WS-TREND-SLOT)     TO TR-DIV1
+                   MOVE WS-TREND-DIV2(WS-TREND-SLOT)     TO TR-DIV2
+                   MOVE WS-TREND-COMBINED(WS-TREND-SLOT) TO TR-COMBINED
+                   MOVE WS-TREND-PLAIN(WS-TREND-SLOT)    TO TR-PLAIN
+                   MOVE WS-TREND-RECORDS(WS-TREND-SLOT)  TO TR-TOTAL
+                   WRITE FB-RPT-LINE FROM RPT-TREND-LINE
+               END-PERFORM
+           END-IF.
