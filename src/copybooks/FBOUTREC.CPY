@@ -0,0 +1,10 @@
+      ******************************************************************
+      * FBOUTREC - structured FIZZBUZZ output record. A stable,
+      * parseable interface for downstream jobs, in place of
+      * screen-scraping the print report.
+      ******************************************************************
+       01  FB-OUTPUT-RECORD.
+           05  FB-NUMBER               PIC 9(9).
+           05  FB-CLASS-CODE           PIC X(1).
+           05  FB-CLASS-TEXT           PIC X(10).
+           05  FB-SOURCE-KEY           PIC X(12).
