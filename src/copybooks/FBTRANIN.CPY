@@ -0,0 +1,11 @@
+      ******************************************************************
+      * FBTRANIN - daily transaction input record. One record per
+      * sequence/ID number to be classified; the key fields are
+      * carried through to the output so a tag can be traced back to
+      * its originating transaction.
+      ******************************************************************
+       01  FB-TRANS-RECORD.
+           05  FB-TRANS-ID             PIC 9(9).
+           05  FB-TRANS-KEY            PIC X(12).
+           05  FB-TRANS-DATE           PIC 9(8).
+           05  FILLER                  PIC X(10).
