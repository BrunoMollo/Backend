@@ -0,0 +1,13 @@
+      ******************************************************************
+      * FBHISTRY - one history record per FIZZBUZZ run, keyed by run
+      * date, carrying that run's control totals. Appended to on every
+      * run so a trend report can show how the classification mix has
+      * shifted across runs (e.g. after a divisor-set change).
+      ******************************************************************
+       01  FB-HISTORY-RECORD.
+           05  FB-HIST-RUN-DATE        PIC 9(8).
+           05  FB-HIST-TOT-DIVISOR-1   PIC 9(9).
+           05  FB-HIST-TOT-DIVISOR-2   PIC 9(9).
+           05  FB-HIST-TOT-COMBINED    PIC 9(9).
+           05  FB-HIST-TOT-PLAIN       PIC 9(9).
+           05  FB-HIST-TOT-RECORDS     PIC 9(9).
