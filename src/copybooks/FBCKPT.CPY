@@ -0,0 +1,9 @@
+      ******************************************************************
+      * FBCKPT - checkpoint record for large-volume counter-mode runs.
+      * Holds the last value successfully classified so an abended run
+      * can be resubmitted with FB-RESTART-FLAG = 'Y' and resume instead
+      * of reprocessing the whole range.
+      ******************************************************************
+       01  FB-CHECKPOINT-RECORD.
+           05  FB-CKPT-LAST-VALUE      PIC 9(9).
+           05  FB-CKPT-RUN-DATE        PIC 9(8).
