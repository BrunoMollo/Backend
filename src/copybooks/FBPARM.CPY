@@ -0,0 +1,21 @@
+      ******************************************************************
+      * FBPARM - FIZZBUZZ control-card / PARM record layout.
+      * One fixed-format card drives a batch run: the divisor/label
+      * pairs used for classification, the number range to classify,
+      * the input mode, and restart information for large runs.
+      ******************************************************************
+       01  FB-PARM-RECORD.
+           05  FB-DIVISOR-1            PIC 9(4).
+           05  FB-LABEL-1              PIC X(10).
+           05  FB-DIVISOR-2            PIC 9(4).
+           05  FB-LABEL-2              PIC X(10).
+           05  FB-COMBINED-LABEL       PIC X(10).
+           05  FB-LOW-RANGE            PIC 9(8).
+           05  FB-HIGH-RANGE           PIC 9(8).
+           05  FB-RUN-MODE             PIC X(1).
+               88  FB-MODE-COUNTER     VALUE 'C'.
+               88  FB-MODE-TRANSACTION VALUE 'T'.
+           05  FB-RESTART-FLAG         PIC X(1).
+               88  FB-RESTART-YES      VALUE 'Y'.
+               88  FB-RESTART-NO       VALUE 'N'.
+           05  FB-CHECKPOINT-INTERVAL  PIC 9(6).
